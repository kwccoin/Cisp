@@ -10,23 +10,49 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT LISP-FILE ASSIGN TO DYNAMIC LISP-NAME
-               ORGANISATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LISP-FILE-STATUS.
+           SELECT CISP-RPT ASSIGN TO "CISPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+           SELECT CISP-LOG ASSIGN TO "CISPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
            FD LISP-FILE.
            01 IN-LISP-RECORD PIC X(2000).
+           FD CISP-RPT.
+           01 RPT-LINE PIC X(133).
+           FD CISP-LOG.
+           01 LOG-LINE PIC X(160).
        WORKING-STORAGE SECTION.
-       01 WS-SYMBOL-LENGTH PIC 9(10) VALUE 5.
+       01 LISP-NAME PIC X(100).
+       01 WS-LISP-FILE-STATUS PIC X(2).
+       01 WS-FILE-ERROR-SW PIC X.
+           88 WS-FILE-ERROR-YES VALUE 'Y', FALSE 'N'.
+       01 WS-MAX-SYMBOLS PIC 9(10) VALUE 500.
+       01 WS-TOKEN-COUNT PIC 9(10) VALUE 0.
        01 WS-LISP-SYMBOLS.
-           02 WS-SYMBOL PIC X(100) OCCURS 5 TIMES.
+           02 WS-SYMBOL PIC X(100)
+               OCCURS 0 TO 500 TIMES DEPENDING ON WS-TOKEN-COUNT.
+           02 WS-SYMBOL-TYPE PIC X(01)
+               OCCURS 0 TO 500 TIMES DEPENDING ON WS-TOKEN-COUNT.
+               88 WS-TYPE-NUMBER VALUE 'N'.
+               88 WS-TYPE-STRING VALUE 'L'.
+               88 WS-TYPE-SYMBOL VALUE 'S'.
        01 WS-COUNT PIC 9(10).
        01 STRING-PTR PIC 9(10).
        01 WS-TEMP-NUM PIC 9(10).
+       01 WS-UNSTRING-SW PIC X.
+           88 WS-UNSTRING-DONE VALUE 'Y', FALSE 'N'.
        01 WS-SYMBOL-FLAGS.
            02 WS-OPEN-PAREN PIC X.
                88 WS-OPEN-PAREN-YES VALUE 'Y', FALSE 'N'.
            02 WS-CLOSE-PAREN PIC X.
                88 WS-CLOSE-PAREN-YES VALUE 'Y', FALSE 'N'.
+           02 WS-OPEN-PAREN-COUNT PIC 9(3).
+           02 WS-CLOSE-PAREN-COUNT PIC 9(3).
       *     02 WS-SYMBOL-SUBSCRIPT PIC S9(3) COMP-3.
        01 WS-PARSE-STR.
            02 WS-PARSE-STR-INDEX PIC 9(5).
@@ -34,41 +60,319 @@
                88 WS-PARSE-HAS-ENDED VALUE 'Y', FALSE 'N'.
            02 WS-PARSE-STR-CHAR PIC X.
            02 WS-PARSE-EXPRESSION-START PIC 9(5).
+       01 WS-FILE-SWITCHES.
+           02 WS-FILE-EOF-SW PIC X.
+               88 WS-FILE-EOF-YES VALUE 'Y', FALSE 'N'.
+       01 WS-ARITH-WORK.
+           02 WS-CLEAN-TOKEN PIC X(100).
+           02 WS-CLEAN-PTR PIC 9(5).
+           02 WS-CLEAN-LEN PIC 9(5).
+           02 WS-OPERATOR PIC X(1).
+           02 WS-OPERATOR-SW PIC X.
+               88 WS-HAVE-OPERATOR VALUE 'Y', FALSE 'N'.
+           02 WS-OPERAND-SW PIC X.
+               88 WS-HAVE-OPERAND VALUE 'Y', FALSE 'N'.
+           02 WS-RESULT PIC S9(8)V9(4) COMP-3.
+           02 WS-OPERAND PIC S9(8)V9(4) COMP-3.
+           02 WS-RESULT-DISPLAY PIC -(8)9.9999.
+       01 WS-MAX-MANIFEST PIC 9(5) VALUE 200.
+       01 WS-BATCH-WORK.
+           02 WS-MANIFEST-NAME PIC X(100).
+           02 WS-NAME-IDX PIC 9(5).
+           02 WS-NAME-LEN PIC 9(5).
+           02 WS-SUFFIX-START PIC 9(5).
+           02 WS-RUN-MODE-SW PIC X.
+               88 WS-BATCH-MODE-YES VALUE 'Y', FALSE 'N'.
+       01 WS-MANIFEST-COUNT PIC 9(5) VALUE 0.
+       01 WS-MANIFEST-INDEX PIC 9(5).
+       01 WS-MANIFEST-TABLE.
+           02 WS-MANIFEST-ENTRY PIC X(100)
+               OCCURS 1 TO 200 TIMES DEPENDING ON WS-MANIFEST-COUNT.
+       01 WS-PAREN-CHECK.
+           02 WS-TOTAL-OPEN-PAREN PIC 9(5) COMP.
+           02 WS-TOTAL-CLOSE-PAREN PIC 9(5) COMP.
+           02 WS-PAREN-RUNNING PIC S9(5) COMP.
+           02 WS-PAREN-ERROR-POS PIC 9(5).
+           02 WS-PAREN-ERROR-SW PIC X.
+               88 WS-PAREN-ERROR-FOUND VALUE 'Y', FALSE 'N'.
+       01 WS-SYNTAX-ERROR-SW PIC X.
+           88 WS-ANY-SYNTAX-ERROR VALUE 'Y', FALSE 'N'.
+       01 WS-RUN-FILE-ERROR-SW PIC X.
+           88 WS-RUN-HAD-FILE-ERROR VALUE 'Y', FALSE 'N'.
+       01 WS-LOG-FILE-STATUS PIC X(2).
+       01 WS-RPT-FILE-STATUS PIC X(2).
+       01 WS-FILE-SYMBOL-TOTAL PIC 9(10).
+       01 WS-FILE-PAREN-ISSUE-SW PIC X.
+           88 WS-FILE-PAREN-ISSUE-YES VALUE 'Y', FALSE 'N'.
+       01 WS-LOG-TIMESTAMP.
+           02 WS-LOG-DATE PIC 9(8).
+           02 WS-LOG-TIME PIC 9(8).
+       01 WS-NUMVAL-CHECK PIC S9(5).
+       01 WS-PEEK-TOKEN PIC X(100).
+       01 WS-LINE-DIVIDE-ERROR-SW PIC X.
+           88 WS-LINE-HAD-DIVIDE-ERROR VALUE 'Y', FALSE 'N'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM FILE-HANDLING-PROCEDURE.
-           PERFORM LISP-PROCEDURE.
+           SET WS-ANY-SYNTAX-ERROR TO FALSE.
+           SET WS-RUN-HAD-FILE-ERROR TO FALSE.
+           OPEN OUTPUT CISP-RPT.
+           IF WS-RPT-FILE-STATUS NOT = '00'
+               DISPLAY 'CISP: error opening CISPRPT - STATUS '
+                   WS-RPT-FILE-STATUS
+               SET WS-RUN-HAD-FILE-ERROR TO TRUE
+           END-IF.
+           OPEN EXTEND CISP-LOG.
+           IF WS-LOG-FILE-STATUS NOT = '00'
+               OPEN OUTPUT CISP-LOG
+           END-IF.
+           IF NOT WS-RUN-HAD-FILE-ERROR
+               PERFORM GET-FILE-NAME-PROCEDURE
+               MOVE LISP-NAME TO WS-MANIFEST-NAME
+               PERFORM DETERMINE-RUN-MODE-PROCEDURE
+               IF WS-BATCH-MODE-YES
+                   PERFORM BATCH-DRIVER-PROCEDURE
+               ELSE
+                   PERFORM FILE-HANDLING-PROCEDURE
+               END-IF
+           END-IF.
+           CLOSE CISP-RPT.
+           CLOSE CISP-LOG.
+           PERFORM SET-RETURN-CODE-PROCEDURE.
            STOP RUN.
+       SET-RETURN-CODE-PROCEDURE.
+           IF WS-RUN-HAD-FILE-ERROR
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-ANY-SYNTAX-ERROR
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
        GET-FILE-NAME-PROCEDURE.
            ACCEPT LISP-NAME.
-           IF LISP-NAME EQUALS SPACES THEN
-               MOVE "..\test\arithmetic.lisp" TO LISP-NAME
+           IF LISP-NAME EQUAL TO SPACES THEN
+               MOVE "test/arithmetic.lisp" TO LISP-NAME
+           END-IF.
+       DETERMINE-RUN-MODE-PROCEDURE.
+           SET WS-BATCH-MODE-YES TO FALSE.
+           MOVE 0 TO WS-NAME-LEN.
+           PERFORM VARYING WS-NAME-IDX FROM 1 BY 1
+           UNTIL WS-NAME-IDX > 100
+               IF WS-MANIFEST-NAME(WS-NAME-IDX:1) NOT = SPACE
+                   MOVE WS-NAME-IDX TO WS-NAME-LEN
+               END-IF
+           END-PERFORM.
+           IF WS-NAME-LEN > 5
+               COMPUTE WS-SUFFIX-START = WS-NAME-LEN - 4
+               IF WS-MANIFEST-NAME(WS-SUFFIX-START:5) NOT = '.lisp'
+                   SET WS-BATCH-MODE-YES TO TRUE
+               END-IF
+           ELSE
+               SET WS-BATCH-MODE-YES TO TRUE
            END-IF.
+       BATCH-DRIVER-PROCEDURE.
+           MOVE WS-MANIFEST-NAME TO LISP-NAME.
+           MOVE 0 TO WS-MANIFEST-COUNT.
+           OPEN INPUT LISP-FILE.
+           IF WS-LISP-FILE-STATUS NOT = '00'
+               IF WS-LISP-FILE-STATUS = '35'
+                   DISPLAY 'CISP: file not found: ' LISP-NAME
+               ELSE
+                   DISPLAY 'CISP: error opening ' LISP-NAME
+                       ' - STATUS ' WS-LISP-FILE-STATUS
+               END-IF
+               SET WS-FILE-ERROR-YES TO TRUE
+               SET WS-RUN-HAD-FILE-ERROR TO TRUE
+           ELSE
+               SET WS-FILE-EOF-YES TO FALSE
+               PERFORM UNTIL WS-FILE-EOF-YES
+                   OR WS-MANIFEST-COUNT >= WS-MAX-MANIFEST
+                   READ LISP-FILE
+                       AT END
+                           SET WS-FILE-EOF-YES TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-MANIFEST-COUNT
+                           MOVE IN-LISP-RECORD(1:100)
+                               TO WS-MANIFEST-ENTRY(WS-MANIFEST-COUNT)
+                   END-READ
+               END-PERFORM
+               IF NOT WS-FILE-EOF-YES
+                   READ LISP-FILE
+                       AT END
+                           SET WS-FILE-EOF-YES TO TRUE
+                       NOT AT END
+                           PERFORM REPORT-MANIFEST-OVERFLOW-PROCEDURE
+                   END-READ
+               END-IF
+               CLOSE LISP-FILE
+               IF WS-MANIFEST-COUNT = 0
+                   DISPLAY 'CISP: manifest empty: ' LISP-NAME
+                   SET WS-FILE-ERROR-YES TO TRUE
+                   SET WS-RUN-HAD-FILE-ERROR TO TRUE
+                   MOVE 0 TO WS-FILE-SYMBOL-TOTAL
+                   SET WS-FILE-PAREN-ISSUE-YES TO FALSE
+                   PERFORM WRITE-RUN-LOG-PROCEDURE
+               ELSE
+                   PERFORM VARYING WS-MANIFEST-INDEX FROM 1 BY 1
+                   UNTIL WS-MANIFEST-INDEX > WS-MANIFEST-COUNT
+                       MOVE WS-MANIFEST-ENTRY(WS-MANIFEST-INDEX)
+                           TO LISP-NAME
+                       PERFORM FILE-HANDLING-PROCEDURE
+                   END-PERFORM
+               END-IF
+           END-IF.
+       REPORT-MANIFEST-OVERFLOW-PROCEDURE.
+           DISPLAY 'CISP: WARNING - manifest exceeds '
+               WS-MAX-MANIFEST ' entries, truncated'.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'WARNING: manifest exceeds ' DELIMITED BY SIZE
+               WS-MAX-MANIFEST DELIMITED BY SIZE
+               ' entries, truncated' DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+           SET WS-ANY-SYNTAX-ERROR TO TRUE.
        FILE-HANDLING-PROCEDURE.
-           PERFORM GET-FILE-NAME-PROCEDURE.
+           SET WS-FILE-ERROR-YES TO FALSE.
+           MOVE 0 TO WS-FILE-SYMBOL-TOTAL.
+           SET WS-FILE-PAREN-ISSUE-YES TO FALSE.
            OPEN INPUT LISP-FILE.
-           READ LISP-FILE.
-           DISPLAY IN-LISP-RECORD.
-           CLOSE LISP-FILE.
+           IF WS-LISP-FILE-STATUS NOT = '00'
+               IF WS-LISP-FILE-STATUS = '35'
+                   DISPLAY 'CISP: file not found: ' LISP-NAME
+               ELSE
+                   DISPLAY 'CISP: error opening ' LISP-NAME
+                       ' - STATUS ' WS-LISP-FILE-STATUS
+               END-IF
+               SET WS-FILE-ERROR-YES TO TRUE
+               SET WS-RUN-HAD-FILE-ERROR TO TRUE
+           ELSE
+               SET WS-FILE-EOF-YES TO FALSE
+               READ LISP-FILE
+                   AT END
+                       SET WS-FILE-EOF-YES TO TRUE
+               END-READ
+               IF WS-FILE-EOF-YES
+                   DISPLAY 'CISP: file empty: ' LISP-NAME
+                   SET WS-FILE-ERROR-YES TO TRUE
+                   SET WS-RUN-HAD-FILE-ERROR TO TRUE
+               ELSE
+                   PERFORM UNTIL WS-FILE-EOF-YES
+                       DISPLAY IN-LISP-RECORD
+                       PERFORM LISP-PROCEDURE
+                       ADD WS-TOKEN-COUNT TO WS-FILE-SYMBOL-TOTAL
+                       READ LISP-FILE
+                           AT END
+                               SET WS-FILE-EOF-YES TO TRUE
+                       END-READ
+                   END-PERFORM
+               END-IF
+               CLOSE LISP-FILE
+           END-IF.
+           PERFORM WRITE-RUN-LOG-PROCEDURE.
+       WRITE-RUN-LOG-PROCEDURE.
+           ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-LOG-TIME FROM TIME.
+           MOVE SPACES TO LOG-LINE.
+           STRING WS-LOG-DATE DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               WS-LOG-TIME DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               LISP-NAME DELIMITED BY SPACE
+               ' SYMBOLS=' DELIMITED BY SIZE
+               WS-FILE-SYMBOL-TOTAL DELIMITED BY SIZE
+               ' PARENS=' DELIMITED BY SIZE
+               WS-FILE-PAREN-ISSUE-SW DELIMITED BY SIZE
+               INTO LOG-LINE
+               ON OVERFLOW
+                   DISPLAY 'CISP: WARNING - log line too long, '
+                       'entry not fully written for ' LISP-NAME
+           END-STRING.
+           WRITE LOG-LINE.
        LISP-PROCEDURE.
            PERFORM UNSTRING-LISP-PROCEDURE.
            PERFORM EVALUATE-LISP-PRCEDURE.
        EVALUATE-LISP-PRCEDURE.
+           SET WS-HAVE-OPERATOR TO FALSE.
+           SET WS-HAVE-OPERAND TO FALSE.
+           MOVE 0 TO WS-RESULT.
+           MOVE 0 TO WS-TOTAL-OPEN-PAREN.
+           MOVE 0 TO WS-TOTAL-CLOSE-PAREN.
+           MOVE 0 TO WS-PAREN-RUNNING.
+           MOVE 0 TO WS-PAREN-ERROR-POS.
+           SET WS-PAREN-ERROR-FOUND TO FALSE.
+           SET WS-LINE-HAD-DIVIDE-ERROR TO FALSE.
            PERFORM VARYING WS-COUNT FROM 1 BY 1 UNTIL
-           WS-COUNT > WS-SYMBOL-LENGTH
+           WS-COUNT > WS-TOKEN-COUNT
                DISPLAY WS-SYMBOL(WS-COUNT)
                PERFORM PARSE-STRING-PROCEDURE
                PERFORM PRINT-PARSE-STATE-PROCEDURE
+               PERFORM CHECK-PAREN-BALANCE-PROCEDURE
+               PERFORM STRIP-PARENS-PROCEDURE
+               PERFORM CLASSIFY-TOKEN-PROCEDURE
+               PERFORM COMPUTE-ARITHMETIC-PROCEDURE
            END-PERFORM.
+           IF WS-HAVE-OPERATOR AND WS-HAVE-OPERAND
+               AND NOT WS-LINE-HAD-DIVIDE-ERROR
+               DISPLAY 'RESULT: ' WS-RESULT
+               MOVE WS-RESULT TO WS-RESULT-DISPLAY
+               MOVE SPACES TO RPT-LINE
+               STRING 'RESULT: ' DELIMITED BY SIZE
+                   WS-RESULT-DISPLAY DELIMITED BY SIZE
+                   INTO RPT-LINE
+               END-STRING
+               WRITE RPT-LINE
+           END-IF.
+           PERFORM REPORT-PAREN-BALANCE-PROCEDURE.
+       CHECK-PAREN-BALANCE-PROCEDURE.
+           ADD WS-OPEN-PAREN-COUNT TO WS-TOTAL-OPEN-PAREN.
+           ADD WS-OPEN-PAREN-COUNT TO WS-PAREN-RUNNING.
+           ADD WS-CLOSE-PAREN-COUNT TO WS-TOTAL-CLOSE-PAREN.
+           SUBTRACT WS-CLOSE-PAREN-COUNT FROM WS-PAREN-RUNNING.
+           IF WS-PAREN-RUNNING < 0 AND NOT WS-PAREN-ERROR-FOUND
+               MOVE WS-COUNT TO WS-PAREN-ERROR-POS
+               SET WS-PAREN-ERROR-FOUND TO TRUE
+           END-IF.
+       REPORT-PAREN-BALANCE-PROCEDURE.
+           IF WS-TOTAL-OPEN-PAREN NOT = WS-TOTAL-CLOSE-PAREN
+               IF NOT WS-PAREN-ERROR-FOUND
+                   MOVE WS-TOKEN-COUNT TO WS-PAREN-ERROR-POS
+               END-IF
+               SET WS-ANY-SYNTAX-ERROR TO TRUE
+               SET WS-FILE-PAREN-ISSUE-YES TO TRUE
+               DISPLAY 'SYNTAX ERROR: unbalanced parens near token '
+                   WS-PAREN-ERROR-POS
+               MOVE SPACES TO RPT-LINE
+               STRING 'SYNTAX ERROR: unbalanced parens near token '
+                   DELIMITED BY SIZE
+                   WS-PAREN-ERROR-POS DELIMITED BY SIZE
+                   INTO RPT-LINE
+               END-STRING
+               WRITE RPT-LINE
+           END-IF.
        RESET-PARSE-FLAGS-PROCEDURE.
            SET WS-OPEN-PAREN-YES TO FALSE.
            SET WS-CLOSE-PAREN-YES TO FALSE.
+           MOVE 0 TO WS-OPEN-PAREN-COUNT.
+           MOVE 0 TO WS-CLOSE-PAREN-COUNT.
            MOVE 0 TO WS-PARSE-EXPRESSION-START.
        PRINT-PARSE-STATE-PROCEDURE.
            DISPLAY 'Open Paren:' WS-OPEN-PAREN.
            DISPLAY 'Close Paren:' WS-CLOSE-PAREN.
            DISPLAY 'Expression Start:' WS-PARSE-EXPRESSION-START.
+           MOVE SPACES TO RPT-LINE.
+           STRING WS-SYMBOL(WS-COUNT) DELIMITED BY SPACE
+               ' OPEN=' DELIMITED BY SIZE
+               WS-OPEN-PAREN DELIMITED BY SIZE
+               ' CLOSE=' DELIMITED BY SIZE
+               WS-CLOSE-PAREN DELIMITED BY SIZE
+               ' START=' DELIMITED BY SIZE
+               WS-PARSE-EXPRESSION-START DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
        PARSE-STRING-PROCEDURE.
            PERFORM RESET-PARSE-FLAGS-PROCEDURE.
            MOVE 1 TO WS-PARSE-STR-INDEX.
@@ -80,26 +384,157 @@
               EVALUATE WS-PARSE-STR-CHAR
               WHEN '('
                   SET WS-OPEN-PAREN-YES TO TRUE
+                  ADD 1 TO WS-OPEN-PAREN-COUNT
                   MOVE WS-PARSE-STR-INDEX TO WS-PARSE-EXPRESSION-START
               WHEN ')'
                    SET WS-CLOSE-PAREN-YES TO TRUE
+                   ADD 1 TO WS-CLOSE-PAREN-COUNT
               WHEN ' '
                    SET WS-PARSE-HAS-ENDED TO TRUE
            END-PERFORM.
+       STRIP-PARENS-PROCEDURE.
+           MOVE SPACES TO WS-CLEAN-TOKEN.
+           MOVE 1 TO WS-CLEAN-PTR.
+           SET WS-PARSE-HAS-ENDED TO FALSE.
+           PERFORM VARYING WS-PARSE-STR-INDEX FROM 1 BY 1
+           UNTIL WS-PARSE-HAS-ENDED
+              MOVE WS-SYMBOL(WS-COUNT)(WS-PARSE-STR-INDEX:1)
+              TO WS-PARSE-STR-CHAR
+              IF WS-PARSE-STR-CHAR = ' '
+                  SET WS-PARSE-HAS-ENDED TO TRUE
+              ELSE
+                  IF WS-PARSE-STR-CHAR NOT = '(' AND
+                     WS-PARSE-STR-CHAR NOT = ')'
+                      STRING WS-PARSE-STR-CHAR DELIMITED BY SIZE
+                          INTO WS-CLEAN-TOKEN
+                          WITH POINTER WS-CLEAN-PTR
+                      END-STRING
+                  END-IF
+              END-IF
+           END-PERFORM.
+           COMPUTE WS-CLEAN-LEN = WS-CLEAN-PTR - 1.
+       CLASSIFY-TOKEN-PROCEDURE.
+           IF WS-CLEAN-LEN > 0
+               IF WS-CLEAN-TOKEN(1:1) = '"'
+                   SET WS-TYPE-STRING(WS-COUNT) TO TRUE
+               ELSE
+                   COMPUTE WS-NUMVAL-CHECK = FUNCTION TEST-NUMVAL(
+                       WS-CLEAN-TOKEN(1:WS-CLEAN-LEN))
+                   IF WS-NUMVAL-CHECK = 0
+                       SET WS-TYPE-NUMBER(WS-COUNT) TO TRUE
+                   ELSE
+                       SET WS-TYPE-SYMBOL(WS-COUNT) TO TRUE
+                   END-IF
+               END-IF
+           ELSE
+               SET WS-TYPE-SYMBOL(WS-COUNT) TO TRUE
+           END-IF.
+           DISPLAY 'Token Type:' WS-SYMBOL-TYPE(WS-COUNT).
+           MOVE SPACES TO RPT-LINE.
+           STRING WS-SYMBOL(WS-COUNT) DELIMITED BY SPACE
+               ' TYPE=' DELIMITED BY SIZE
+               WS-SYMBOL-TYPE(WS-COUNT) DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+       COMPUTE-ARITHMETIC-PROCEDURE.
+           IF WS-CLEAN-LEN > 0
+               IF WS-CLEAN-LEN = 1 AND
+                  (WS-CLEAN-TOKEN(1:1) = '+' OR '-' OR '*' OR '/')
+                   MOVE WS-CLEAN-TOKEN(1:1) TO WS-OPERATOR
+                   SET WS-HAVE-OPERATOR TO TRUE
+                   SET WS-HAVE-OPERAND TO FALSE
+               ELSE
+                   IF WS-TYPE-NUMBER(WS-COUNT)
+                       COMPUTE WS-OPERAND = FUNCTION NUMVAL(
+                           WS-CLEAN-TOKEN(1:WS-CLEAN-LEN))
+                       PERFORM APPLY-OPERAND-PROCEDURE
+                   END-IF
+               END-IF
+           END-IF.
+       APPLY-OPERAND-PROCEDURE.
+           IF WS-HAVE-OPERATOR
+               IF NOT WS-HAVE-OPERAND
+                   MOVE WS-OPERAND TO WS-RESULT
+                   SET WS-HAVE-OPERAND TO TRUE
+               ELSE
+                   EVALUATE WS-OPERATOR
+                   WHEN '+'
+                       ADD WS-OPERAND TO WS-RESULT
+                   WHEN '-'
+                       SUBTRACT WS-OPERAND FROM WS-RESULT
+                   WHEN '*'
+                       MULTIPLY WS-OPERAND BY WS-RESULT
+                   WHEN '/'
+                       IF WS-OPERAND = 0
+                           PERFORM REPORT-DIVIDE-BY-ZERO-PROCEDURE
+                       ELSE
+                           DIVIDE WS-RESULT BY WS-OPERAND
+                               GIVING WS-RESULT
+                       END-IF
+                   END-EVALUATE
+               END-IF
+           END-IF.
+       REPORT-DIVIDE-BY-ZERO-PROCEDURE.
+           SET WS-ANY-SYNTAX-ERROR TO TRUE.
+           SET WS-LINE-HAD-DIVIDE-ERROR TO TRUE.
+           DISPLAY 'SYNTAX ERROR: divide by zero near token ' WS-COUNT.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'SYNTAX ERROR: divide by zero near token '
+               DELIMITED BY SIZE
+               WS-COUNT DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
        UNSTRING-LISP-PROCEDURE.
+           MOVE WS-MAX-SYMBOLS TO WS-TOKEN-COUNT.
+           MOVE SPACES TO WS-LISP-SYMBOLS.
            MOVE 1 TO STRING-PTR.
+           MOVE 0 TO WS-TOKEN-COUNT.
+           SET WS-UNSTRING-DONE TO FALSE.
            PERFORM VARYING WS-COUNT FROM 1 BY 1 UNTIL
-             WS-COUNT > WS-SYMBOL-LENGTH
+             WS-UNSTRING-DONE OR WS-COUNT > WS-MAX-SYMBOLS
+               ADD 1 TO WS-TOKEN-COUNT
                UNSTRING IN-LISP-RECORD DELIMITED BY ALL ' ' INTO
-               WS-SYMBOL(WS-COUNT) WITH POINTER STRING-PTR
+                 WS-SYMBOL(WS-TOKEN-COUNT) WITH POINTER STRING-PTR
+               END-UNSTRING
+               IF WS-SYMBOL(WS-TOKEN-COUNT) = SPACES
+                   SET WS-UNSTRING-DONE TO TRUE
+                   SUBTRACT 1 FROM WS-TOKEN-COUNT
+               END-IF
            END-PERFORM.
+           IF NOT WS-UNSTRING-DONE
+               MOVE SPACES TO WS-PEEK-TOKEN
+               UNSTRING IN-LISP-RECORD DELIMITED BY ALL ' ' INTO
+                 WS-PEEK-TOKEN WITH POINTER STRING-PTR
+               END-UNSTRING
+               IF WS-PEEK-TOKEN NOT = SPACES
+                   DISPLAY 'CISP: WARNING - line exceeds '
+                       WS-MAX-SYMBOLS ' tokens, truncated'
+                   MOVE SPACES TO RPT-LINE
+                   STRING 'WARNING: line exceeds ' DELIMITED BY SIZE
+                       WS-MAX-SYMBOLS DELIMITED BY SIZE
+                       ' tokens, truncated' DELIMITED BY SIZE
+                       INTO RPT-LINE
+                   END-STRING
+                   WRITE RPT-LINE
+                   SET WS-ANY-SYNTAX-ERROR TO TRUE
+               END-IF
+           END-IF.
            DISPLAY "LISP PROCEDURE".
            PERFORM PRINT-SYMBOL-TABLE.
        PRINT-SYMBOL-TABLE.
-           MOVE 1 TO WS-COUNT.
            PERFORM VARYING WS-COUNT FROM 1 BY 1 UNTIL
-           WS-COUNT GREATER THAN WS-SYMBOL-LENGTH
+           WS-COUNT GREATER THAN WS-TOKEN-COUNT
                DISPLAY WS-COUNT
                DISPLAY WS-SYMBOL(WS-COUNT)
+               MOVE SPACES TO RPT-LINE
+               STRING 'TOKEN ' DELIMITED BY SIZE
+                   WS-COUNT DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   WS-SYMBOL(WS-COUNT) DELIMITED BY SPACE
+                   INTO RPT-LINE
+               END-STRING
+               WRITE RPT-LINE
            END-PERFORM.
        END PROGRAM CISP.
